@@ -0,0 +1,149 @@
+      *----------------------------------------------------------------*
+      *     BENCHMARK DRIVER - COMPARES THE THREE REVERSAL METHODS     *
+      *----------------------------------------------------------------*
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. STRPGM5.
+       AUTHOR. z/OS Mainframer.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       77  WS-PROGRAM              PIC X(08)   VALUE 'STRPGM5'.
+       01  WS-STRING-DATA.
+           05  WS-STRING-LEN       PIC 9(02)   VALUE 15.
+           05  WS-STRING           PIC X(40)   VALUE 'z/OS Mainframer'.
+           05  WS-REVSTRING        PIC X(40)   VALUE SPACES.
+       01  WS-MISC.
+           05  WS-LENGTH           PIC 9(2)    VALUE ZEROES.
+           05  WS-SUB1             PIC 9(2)    VALUE ZEROES.
+           05  WS-SUB2             PIC 9(2)    VALUE ZEROES.
+           05  WS-ITERATIONS       PIC 9(7)    VALUE 0050000.
+           05  WS-PASS-CNT         PIC 9(7)    VALUE ZEROES.
+
+       01  WS-TIMING-DATA.
+           05  WS-START-TIME       PIC 9(8)    VALUE ZEROES.
+           05  WS-END-TIME         PIC 9(8)    VALUE ZEROES.
+           05  WS-START-HUNDREDTHS PIC S9(8)   VALUE ZEROES.
+           05  WS-END-HUNDREDTHS   PIC S9(8)   VALUE ZEROES.
+           05  WS-ELAPSED-FUNC     PIC S9(8)   VALUE ZEROES.
+           05  WS-ELAPSED-LOOP     PIC S9(8)   VALUE ZEROES.
+           05  WS-ELAPSED-TRIM     PIC S9(8)   VALUE ZEROES.
+       01  WS-TIME-CONVERT.
+           05  WS-TIME-VALUE       PIC 9(8)    VALUE ZEROES.
+           05  WS-TIME-PARTS REDEFINES WS-TIME-VALUE.
+               10  WS-TIME-HH      PIC 9(2).
+               10  WS-TIME-MM      PIC 9(2).
+               10  WS-TIME-SS      PIC 9(2).
+               10  WS-TIME-HS      PIC 9(2).
+           05  WS-TOTAL-HUNDREDTHS PIC S9(8)   VALUE ZEROES.
+       01  WS-HUNDREDTHS-PER-DAY   PIC 9(8)    VALUE 8640000.
+
+       01  WS-REPORT-LINE          PIC X(60)   VALUE SPACES.
+
+       PROCEDURE DIVISION.
+       000-MAIN.
+           DISPLAY 'PROGRAM: ' WS-PROGRAM.
+           DISPLAY 'BENCHMARK STRING: ' WS-STRING.
+           DISPLAY 'ITERATIONS PER METHOD: ' WS-ITERATIONS.
+
+           PERFORM 100-BENCH-FUNCTION-REVERSE THRU 100-EXIT.
+           PERFORM 200-BENCH-PERFORM-LOOP     THRU 200-EXIT.
+           PERFORM 300-BENCH-TRIM-SWAP        THRU 300-EXIT.
+           PERFORM 900-PRINT-REPORT           THRU 900-EXIT.
+
+           STOP RUN.
+
+       050-TIME-TO-HUNDREDTHS.
+           COMPUTE WS-TOTAL-HUNDREDTHS =
+               ((WS-TIME-HH * 3600) + (WS-TIME-MM * 60) + WS-TIME-SS)
+                   * 100 + WS-TIME-HS.
+       050-EXIT.
+           EXIT.
+
+       100-BENCH-FUNCTION-REVERSE.
+           ACCEPT WS-START-TIME FROM TIME.
+           MOVE WS-START-TIME                 TO WS-TIME-VALUE.
+           PERFORM 050-TIME-TO-HUNDREDTHS     THRU 050-EXIT.
+           MOVE WS-TOTAL-HUNDREDTHS            TO WS-START-HUNDREDTHS.
+           PERFORM VARYING WS-PASS-CNT FROM 1 BY 1
+                   UNTIL WS-PASS-CNT > WS-ITERATIONS
+               MOVE FUNCTION REVERSE ( WS-STRING(1:WS-STRING-LEN) )
+                   TO WS-REVSTRING
+           END-PERFORM.
+           ACCEPT WS-END-TIME FROM TIME.
+           MOVE WS-END-TIME                   TO WS-TIME-VALUE.
+           PERFORM 050-TIME-TO-HUNDREDTHS     THRU 050-EXIT.
+           MOVE WS-TOTAL-HUNDREDTHS            TO WS-END-HUNDREDTHS.
+           COMPUTE WS-ELAPSED-FUNC = WS-END-HUNDREDTHS
+                   - WS-START-HUNDREDTHS.
+           IF WS-END-HUNDREDTHS < WS-START-HUNDREDTHS
+               ADD WS-HUNDREDTHS-PER-DAY      TO WS-ELAPSED-FUNC
+           END-IF.
+       100-EXIT.
+           EXIT.
+
+       200-BENCH-PERFORM-LOOP.
+           MOVE WS-STRING-LEN                 TO WS-LENGTH.
+           ACCEPT WS-START-TIME FROM TIME.
+           MOVE WS-START-TIME                 TO WS-TIME-VALUE.
+           PERFORM 050-TIME-TO-HUNDREDTHS     THRU 050-EXIT.
+           MOVE WS-TOTAL-HUNDREDTHS            TO WS-START-HUNDREDTHS.
+           PERFORM VARYING WS-PASS-CNT FROM 1 BY 1
+                   UNTIL WS-PASS-CNT > WS-ITERATIONS
+               MOVE 1                         TO WS-SUB2
+               PERFORM VARYING WS-SUB1 FROM WS-LENGTH BY -1
+                       UNTIL WS-SUB1 = 0
+                   MOVE WS-STRING(WS-SUB1:1)   TO
+                           WS-REVSTRING(WS-SUB2:1)
+                   ADD 1                       TO WS-SUB2
+               END-PERFORM
+           END-PERFORM.
+           ACCEPT WS-END-TIME FROM TIME.
+           MOVE WS-END-TIME                   TO WS-TIME-VALUE.
+           PERFORM 050-TIME-TO-HUNDREDTHS     THRU 050-EXIT.
+           MOVE WS-TOTAL-HUNDREDTHS            TO WS-END-HUNDREDTHS.
+           COMPUTE WS-ELAPSED-LOOP = WS-END-HUNDREDTHS
+                   - WS-START-HUNDREDTHS.
+           IF WS-END-HUNDREDTHS < WS-START-HUNDREDTHS
+               ADD WS-HUNDREDTHS-PER-DAY      TO WS-ELAPSED-LOOP
+           END-IF.
+       200-EXIT.
+           EXIT.
+
+       300-BENCH-TRIM-SWAP.
+           ACCEPT WS-START-TIME FROM TIME.
+           MOVE WS-START-TIME                 TO WS-TIME-VALUE.
+           PERFORM 050-TIME-TO-HUNDREDTHS     THRU 050-EXIT.
+           MOVE WS-TOTAL-HUNDREDTHS            TO WS-START-HUNDREDTHS.
+           PERFORM VARYING WS-PASS-CNT FROM 1 BY 1
+                   UNTIL WS-PASS-CNT > WS-ITERATIONS
+               CALL 'STRREVR' USING WS-STRING-LEN WS-STRING WS-REVSTRING
+           END-PERFORM.
+           ACCEPT WS-END-TIME FROM TIME.
+           MOVE WS-END-TIME                   TO WS-TIME-VALUE.
+           PERFORM 050-TIME-TO-HUNDREDTHS     THRU 050-EXIT.
+           MOVE WS-TOTAL-HUNDREDTHS            TO WS-END-HUNDREDTHS.
+           COMPUTE WS-ELAPSED-TRIM = WS-END-HUNDREDTHS
+                   - WS-START-HUNDREDTHS.
+           IF WS-END-HUNDREDTHS < WS-START-HUNDREDTHS
+               ADD WS-HUNDREDTHS-PER-DAY      TO WS-ELAPSED-TRIM
+           END-IF.
+       300-EXIT.
+           EXIT.
+
+       900-PRINT-REPORT.
+           DISPLAY ' '.
+           DISPLAY '-------------------------------------------------'.
+           DISPLAY 'REVERSAL METHOD BENCHMARK REPORT'.
+           DISPLAY '-------------------------------------------------'.
+           DISPLAY 'METHOD                       ELAPSED (HUNDREDTHS)'.
+           MOVE WS-ELAPSED-FUNC               TO WS-REPORT-LINE.
+           DISPLAY 'FUNCTION REVERSE             ' WS-ELAPSED-FUNC.
+           DISPLAY 'PERFORM LOOP                 ' WS-ELAPSED-LOOP.
+           DISPLAY 'TRIM AND SWAP (STRREVR)      ' WS-ELAPSED-TRIM.
+           DISPLAY '-------------------------------------------------'.
+           DISPLAY 'NOTE: ELAPSED IS COMPUTED AS TOTAL HUNDREDTHS OF A'.
+           DISPLAY '      SECOND SINCE MIDNIGHT, NOT RAW HHMMSSHH, SO'.
+           DISPLAY '      MINUTE/HOUR/MIDNIGHT ROLLOVER DOES NOT'.
+           DISPLAY '      CORRUPT THE COMPARISON.'.
+       900-EXIT.
+           EXIT.
