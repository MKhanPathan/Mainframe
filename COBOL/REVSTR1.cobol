@@ -1,36 +1,486 @@
       *----------------------------------------------------------------*
       *          PROGRAM TO DISPLAY REVERSE OF ANY INPUT STRING        *
-      *----------------------------------------------------------------* 
+      *----------------------------------------------------------------*
        IDENTIFICATION DIVISION.
        PROGRAM-ID. STRPGM1.
        AUTHOR. z/OS Mainframer.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT STRING-IN-FILE   ASSIGN TO INFILE
+                                    ORGANIZATION IS SEQUENTIAL.
+           SELECT STRING-OUT-FILE  ASSIGN TO OUTFILE
+                                    ORGANIZATION IS SEQUENTIAL
+                                    FILE STATUS IS WS-OUTFILE-STATUS.
+           SELECT EXCEPTION-FILE   ASSIGN TO EXCFILE
+                                    ORGANIZATION IS SEQUENTIAL
+                                    FILE STATUS IS WS-EXCFILE-STATUS.
+           SELECT PARM-FILE        ASSIGN TO SYSIN
+                                    ORGANIZATION IS SEQUENTIAL.
+           SELECT AUDIT-FILE       ASSIGN TO AUDITLOG
+                                    ORGANIZATION IS SEQUENTIAL
+                                    FILE STATUS IS WS-AUDIT-STATUS.
+           SELECT REPORT-FILE      ASSIGN TO RPTFILE
+                                    ORGANIZATION IS LINE SEQUENTIAL
+                                    FILE STATUS IS WS-RPTFILE-STATUS.
+           SELECT CHECKPOINT-FILE  ASSIGN TO CHKPTFILE
+                                    ORGANIZATION IS SEQUENTIAL
+                                    FILE STATUS IS WS-CHKPT-STATUS.
+           SELECT INTERFACE-FILE   ASSIGN TO IFACEFILE
+                                    ORGANIZATION IS SEQUENTIAL
+                                    FILE STATUS IS WS-IFACEFILE-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  STRING-IN-FILE
+           RECORD CONTAINS 42 CHARACTERS.
+       01  IN-STRING-REC.
+           05  IN-LENGTH               PIC 9(02).
+           05  IN-STRING                PIC X(40).
+
+       FD  STRING-OUT-FILE
+           RECORD CONTAINS 83 CHARACTERS.
+       01  OUT-STRING-REC.
+           05  OUT-LENGTH              PIC 9(02).
+           05  OUT-STRING              PIC X(40).
+           05  OUT-REVSTRING           PIC X(40).
+           05  OUT-PALINDROME-FLAG     PIC X(01).
+
+       FD  EXCEPTION-FILE
+           RECORD CONTAINS 42 CHARACTERS.
+       01  EXC-STRING-REC.
+           05  EXC-LENGTH               PIC 9(02).
+           05  EXC-STRING               PIC X(40).
+
+       FD  PARM-FILE
+           RECORD CONTAINS 01 CHARACTERS.
+       01  PARM-REC.
+           05  PARM-METHOD              PIC X(01).
+
+       FD  AUDIT-FILE
+           RECORD CONTAINS 107 CHARACTERS.
+       01  AUDIT-REC.
+           05  AUD-ORIGINAL             PIC X(40).
+           05  AUD-REVERSED             PIC X(40).
+           05  AUD-RUN-DATE             PIC X(10).
+           05  AUD-RUN-TIME             PIC X(08).
+           05  AUD-JOB-NAME             PIC X(08).
+           05  AUD-PALINDROME-FLAG      PIC X(01).
+
+       FD  REPORT-FILE.
+       01  RPT-LINE                     PIC X(90).
+
+       FD  CHECKPOINT-FILE
+           RECORD CONTAINS 20 CHARACTERS.
+       01  CHKPT-REC.
+           05  CHKPT-READ-CNT           PIC 9(5).
+           05  CHKPT-REVERSED-CNT       PIC 9(5).
+           05  CHKPT-REJECT-CNT         PIC 9(5).
+           05  CHKPT-PALINDROME-CNT     PIC 9(5).
+
+       FD  INTERFACE-FILE
+           RECORD CONTAINS 98 CHARACTERS.
+       01  IFACE-REC.
+           05  IFACE-ORIGINAL           PIC X(40).
+           05  IFACE-REVERSED           PIC X(40).
+           05  IFACE-SOURCE-SYS         PIC X(08).
+           05  IFACE-RUN-DATE           PIC X(10).
+
        WORKING-STORAGE SECTION.
        77  WS-PROGRAM              PIC X(08)   VALUE 'STRPGM1'.
        01  WS-STRING-DATA.
-           05  WS-STRING           PIC X(20)   VALUE 'z/OS Mainframer'.
-           05  WS-REVSTRING        PIC X(20)   VALUE SPACES.
+           05  WS-STRING-LEN       PIC 9(02)   VALUE ZEROES.
+           05  WS-STRING           PIC X(40)   VALUE SPACES.
+           05  WS-REVSTRING        PIC X(40)   VALUE SPACES.
        01  WS-MISC.
            05  WS-LENGTH           PIC 9(2)    VALUE ZEROES.
            05  WS-SUB1             PIC 9(2)    VALUE ZEROES.
            05  WS-SUB2             PIC 9(2)    VALUE ZEROES.
+       01  WS-FLAGS.
+           05  WS-EOF-FLAG         PIC X(01)   VALUE 'N'.
+               88  END-OF-INPUT                VALUE 'Y'.
+           05  WS-METHOD-FLAG      PIC X(01)   VALUE 'F'.
+               88  METHOD-IS-FUNCTION          VALUE 'F'.
+               88  METHOD-IS-LOOP              VALUE 'L'.
+               88  METHOD-IS-WORD              VALUE 'W'.
+           05  WS-PALINDROME-FLAG  PIC X(01)   VALUE 'N'.
+               88  WS-IS-PALINDROME            VALUE 'Y'.
+       01  WS-COUNTS.
+           05  WS-READ-CNT         PIC 9(5)    VALUE ZEROES.
+           05  WS-REVERSED-CNT     PIC 9(5)    VALUE ZEROES.
+           05  WS-REJECT-CNT       PIC 9(5)    VALUE ZEROES.
+           05  WS-PALINDROME-CNT   PIC 9(5)    VALUE ZEROES.
+       01  WS-WORD-DATA.
+           05  WS-WORD-TBL         PIC X(40)   OCCURS 10 TIMES
+                                    VALUE SPACES.
+           05  WS-WORD-CNT         PIC 9(2)    VALUE ZERO.
+           05  WS-WORDREV          PIC X(40)   VALUE SPACES.
+           05  WS-PTR              PIC 9(2)    VALUE 1.
+           05  WS-WORD-OFLOW-FLAG  PIC X(01)   VALUE 'N'.
+               88  WORD-TBL-OVERFLOW           VALUE 'Y'.
+       01  WS-AUDIT-DATA.
+           05  WS-CURRENT-DATETIME PIC X(21)   VALUE SPACES.
+           05  WS-JOB-NAME         PIC X(08)   VALUE SPACES.
+           05  WS-AUDIT-STATUS     PIC X(02)   VALUE SPACES.
+       01  WS-FILE-STATUSES.
+           05  WS-OUTFILE-STATUS   PIC X(02)   VALUE SPACES.
+           05  WS-EXCFILE-STATUS   PIC X(02)   VALUE SPACES.
+           05  WS-RPTFILE-STATUS   PIC X(02)   VALUE SPACES.
+           05  WS-IFACEFILE-STATUS PIC X(02)   VALUE SPACES.
+       01  WS-REPORT-DATA.
+           05  WS-RUN-DATE         PIC X(10)   VALUE SPACES.
+           05  WS-PAGE-CNT         PIC 9(3)    VALUE ZERO.
+           05  WS-LINE-CNT         PIC 9(3)    VALUE ZERO.
+           05  WS-MAX-LINES        PIC 9(3)    VALUE 55.
+       01  WS-CHECKPOINT-DATA.
+           05  WS-CHKPT-STATUS     PIC X(02)   VALUE SPACES.
+           05  WS-RESTART-CNT      PIC 9(5)    VALUE ZEROES.
+           05  WS-CHKPT-INTERVAL   PIC 9(3)    VALUE 1.
 
        PROCEDURE DIVISION.
+       000-MAIN.
            DISPLAY 'PROGRAM: ' WS-PROGRAM.
+           PERFORM 050-READ-PARM-CARD        THRU 050-EXIT.
+           PERFORM 060-GET-JOB-NAME          THRU 060-EXIT.
+           PERFORM 065-GET-RUN-DATE          THRU 065-EXIT.
+           PERFORM 070-READ-CHECKPOINT       THRU 070-EXIT.
+           OPEN INPUT  STRING-IN-FILE.
+           IF WS-RESTART-CNT > 0
+               OPEN EXTEND STRING-OUT-FILE
+               IF WS-OUTFILE-STATUS = '35'
+                   OPEN OUTPUT STRING-OUT-FILE
+               END-IF
+               OPEN EXTEND EXCEPTION-FILE
+               IF WS-EXCFILE-STATUS = '35'
+                   OPEN OUTPUT EXCEPTION-FILE
+               END-IF
+               OPEN EXTEND REPORT-FILE
+               IF WS-RPTFILE-STATUS = '35'
+                   OPEN OUTPUT REPORT-FILE
+               END-IF
+               OPEN EXTEND INTERFACE-FILE
+               IF WS-IFACEFILE-STATUS = '35'
+                   OPEN OUTPUT INTERFACE-FILE
+               END-IF
+           ELSE
+               OPEN OUTPUT STRING-OUT-FILE
+               OPEN OUTPUT EXCEPTION-FILE
+               OPEN OUTPUT REPORT-FILE
+               OPEN OUTPUT INTERFACE-FILE
+           END-IF.
+           OPEN EXTEND AUDIT-FILE.
+           IF WS-AUDIT-STATUS = '35'
+               OPEN OUTPUT AUDIT-FILE
+           END-IF.
+           IF WS-RESTART-CNT = 0
+               PERFORM 700-WRITE-HEADINGS    THRU 700-EXIT
+           END-IF.
+
+           PERFORM UNTIL END-OF-INPUT
+               READ STRING-IN-FILE INTO WS-STRING-DATA
+                   AT END
+                       SET END-OF-INPUT TO TRUE
+                   NOT AT END
+                       ADD 1 TO WS-READ-CNT
+                       IF WS-READ-CNT <= WS-RESTART-CNT
+                           CONTINUE
+                       ELSE
+                           IF WS-STRING = SPACES
+                                   OR WS-STRING-LEN < 1
+                                   OR WS-STRING-LEN > 40
+                               PERFORM 300-REJECT-RECORD
+                           ELSE
+                               PERFORM 100-PROCESS-RECORD
+                           END-IF
+                           IF FUNCTION MOD(WS-READ-CNT
+                                   WS-CHKPT-INTERVAL) = 0
+                               PERFORM 080-WRITE-CHECKPOINT
+                                   THRU 080-EXIT
+                           END-IF
+                       END-IF
+               END-READ
+           END-PERFORM.
+
+           PERFORM 900-CONTROL-TOTALS         THRU 900-EXIT.
+           PERFORM 090-CLEAR-CHECKPOINT       THRU 090-EXIT.
+
+           CLOSE STRING-IN-FILE.
+           CLOSE STRING-OUT-FILE.
+           CLOSE EXCEPTION-FILE.
+           CLOSE REPORT-FILE.
+           CLOSE INTERFACE-FILE.
+           CLOSE AUDIT-FILE.
+           STOP RUN.
+
+       050-READ-PARM-CARD.
+           OPEN INPUT PARM-FILE.
+           READ PARM-FILE
+               AT END
+                   MOVE 'F'                  TO WS-METHOD-FLAG
+               NOT AT END
+                   MOVE PARM-METHOD          TO WS-METHOD-FLAG
+           END-READ.
+           CLOSE PARM-FILE.
+           DISPLAY 'REVERSAL METHOD: ' WS-METHOD-FLAG.
+       050-EXIT.
+           EXIT.
+
+       060-GET-JOB-NAME.
+           ACCEPT WS-JOB-NAME FROM ENVIRONMENT 'JOB_NAME'.
+           IF WS-JOB-NAME = SPACES
+               MOVE WS-PROGRAM                TO WS-JOB-NAME
+           END-IF.
+       060-EXIT.
+           EXIT.
+
+       065-GET-RUN-DATE.
+           ACCEPT WS-CURRENT-DATETIME          FROM DATE YYYYMMDD.
+           STRING WS-CURRENT-DATETIME(1:4) '-'
+                  WS-CURRENT-DATETIME(5:2) '-'
+                  WS-CURRENT-DATETIME(7:2)
+               DELIMITED BY SIZE
+               INTO WS-RUN-DATE
+           END-STRING.
+       065-EXIT.
+           EXIT.
+
+       070-READ-CHECKPOINT.
+           MOVE ZEROES                         TO WS-RESTART-CNT.
+           OPEN INPUT CHECKPOINT-FILE.
+           IF WS-CHKPT-STATUS = '00'
+               READ CHECKPOINT-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE CHKPT-READ-CNT       TO WS-RESTART-CNT
+                       MOVE CHKPT-REVERSED-CNT   TO WS-REVERSED-CNT
+                       MOVE CHKPT-REJECT-CNT     TO WS-REJECT-CNT
+                       MOVE CHKPT-PALINDROME-CNT TO WS-PALINDROME-CNT
+               END-READ
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+           IF WS-RESTART-CNT > 0
+               DISPLAY 'RESTARTING AFTER RECORD: ' WS-RESTART-CNT
+           END-IF.
+       070-EXIT.
+           EXIT.
+
+       080-WRITE-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           MOVE WS-READ-CNT                    TO CHKPT-READ-CNT.
+           MOVE WS-REVERSED-CNT                TO CHKPT-REVERSED-CNT.
+           MOVE WS-REJECT-CNT                  TO CHKPT-REJECT-CNT.
+           MOVE WS-PALINDROME-CNT              TO CHKPT-PALINDROME-CNT.
+           WRITE CHKPT-REC.
+           CLOSE CHECKPOINT-FILE.
+       080-EXIT.
+           EXIT.
+
+       090-CLEAR-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           MOVE ZEROES                         TO CHKPT-REC.
+           WRITE CHKPT-REC.
+           CLOSE CHECKPOINT-FILE.
+       090-EXIT.
+           EXIT.
+
+       100-PROCESS-RECORD.
+           MOVE 'N'                          TO WS-PALINDROME-FLAG.
            DISPLAY 'Using FUNCTION REVERSE: '.
            DISPLAY 'WS-STRING: ' WS-STRING.
-           DISPLAY 'REVERSE: ' FUNCTION REVERSE ( WS-STRING ).
+           DISPLAY 'REVERSE: '
+               FUNCTION REVERSE ( WS-STRING(1:WS-STRING-LEN) ).
 
            DISPLAY 'USING PERFORM LOOP: '.
            DISPLAY 'WS-STRING: ' WS-STRING.
-           MOVE LENGTH OF WS-STRING          TO WS-LENGTH.
+           MOVE WS-STRING-LEN                TO WS-LENGTH.
            MOVE 1                            TO WS-SUB2.
            PERFORM VARYING WS-SUB1 FROM WS-LENGTH BY -1
                    UNTIL WS-SUB1 = 0
-               MOVE WS-STRING(WS-SUB1:1)     TO WS-REVSTRING(WS-SUB2:1) 
+               MOVE WS-STRING(WS-SUB1:1)     TO WS-REVSTRING(WS-SUB2:1)
                ADD 1                         TO WS-SUB2
            END-PERFORM.
            DISPLAY 'WS-REVSTRING: ' WS-REVSTRING.
 
-           STOP RUN. 
\ No newline at end of file
+           PERFORM 200-REVERSE-WORDS         THRU 200-EXIT.
+
+           IF METHOD-IS-WORD AND WORD-TBL-OVERFLOW
+               DISPLAY 'EXCEPTION: WORD COUNT EXCEEDS WORD TABLE SIZE'
+               PERFORM 300-REJECT-RECORD
+           ELSE
+               MOVE WS-STRING-LEN            TO OUT-LENGTH
+               MOVE WS-STRING                TO OUT-STRING
+               EVALUATE TRUE
+                   WHEN METHOD-IS-WORD
+                       MOVE WS-WORDREV       TO OUT-REVSTRING
+                   WHEN METHOD-IS-LOOP
+                       MOVE WS-REVSTRING     TO OUT-REVSTRING
+                   WHEN OTHER
+                       MOVE FUNCTION REVERSE
+                           ( WS-STRING(1:WS-STRING-LEN) )
+                           TO OUT-REVSTRING
+               END-EVALUATE
+               IF WS-STRING(1:WS-STRING-LEN) =
+                       WS-REVSTRING(1:WS-STRING-LEN)
+                   ADD 1                      TO WS-PALINDROME-CNT
+                   SET WS-IS-PALINDROME       TO TRUE
+               END-IF
+               MOVE WS-PALINDROME-FLAG        TO OUT-PALINDROME-FLAG
+               WRITE OUT-STRING-REC
+               ADD 1                          TO WS-REVERSED-CNT
+
+               IF WS-LINE-CNT >= WS-MAX-LINES
+                   PERFORM 700-WRITE-HEADINGS THRU 700-EXIT
+               END-IF
+               MOVE SPACES                   TO RPT-LINE
+               STRING OUT-STRING    DELIMITED BY SIZE
+                      '     '       DELIMITED BY SIZE
+                      OUT-REVSTRING DELIMITED BY SIZE
+                      '  '          DELIMITED BY SIZE
+                      WS-PALINDROME-FLAG DELIMITED BY SIZE
+                   INTO RPT-LINE
+               END-STRING
+               WRITE RPT-LINE AFTER ADVANCING 1 LINE
+               ADD 1                          TO WS-LINE-CNT
+
+               PERFORM 400-WRITE-AUDIT-REC   THRU 400-EXIT
+               PERFORM 500-WRITE-INTERFACE-REC THRU 500-EXIT
+           END-IF.
+
+       200-REVERSE-WORDS.
+           MOVE 'N'                          TO WS-WORD-OFLOW-FLAG.
+           PERFORM VARYING WS-SUB1 FROM 1 BY 1 UNTIL WS-SUB1 > 10
+               MOVE SPACES                   TO WS-WORD-TBL(WS-SUB1)
+           END-PERFORM.
+           MOVE ZERO                         TO WS-WORD-CNT.
+           MOVE SPACES                       TO WS-WORDREV.
+           UNSTRING WS-STRING DELIMITED BY ALL SPACE
+               INTO WS-WORD-TBL(1)  WS-WORD-TBL(2)  WS-WORD-TBL(3)
+                    WS-WORD-TBL(4)  WS-WORD-TBL(5)  WS-WORD-TBL(6)
+                    WS-WORD-TBL(7)  WS-WORD-TBL(8)  WS-WORD-TBL(9)
+                    WS-WORD-TBL(10)
+               ON OVERFLOW
+                   SET WORD-TBL-OVERFLOW     TO TRUE
+           END-UNSTRING.
+           PERFORM VARYING WS-SUB1 FROM 1 BY 1
+                   UNTIL WS-SUB1 > 10 OR WS-WORD-TBL(WS-SUB1) = SPACES
+               ADD 1                         TO WS-WORD-CNT
+           END-PERFORM.
+           MOVE 1                            TO WS-PTR.
+           PERFORM VARYING WS-SUB1 FROM WS-WORD-CNT BY -1
+                   UNTIL WS-SUB1 < 1
+               STRING FUNCTION TRIM(WS-WORD-TBL(WS-SUB1))
+                          DELIMITED BY SIZE
+                      SPACE DELIMITED BY SIZE
+                   INTO WS-WORDREV
+                   WITH POINTER WS-PTR
+               END-STRING
+           END-PERFORM.
+           DISPLAY 'USING WORD-ORDER REVERSE: '.
+           DISPLAY 'WS-STRING: '  WS-STRING.
+           DISPLAY 'WS-WORDREV: ' WS-WORDREV.
+       200-EXIT.
+           EXIT.
+
+       300-REJECT-RECORD.
+           ADD 1                             TO WS-REJECT-CNT.
+           MOVE WS-STRING-LEN                TO EXC-LENGTH.
+           MOVE WS-STRING                    TO EXC-STRING.
+           WRITE EXC-STRING-REC.
+           DISPLAY 'EXCEPTION: BLANK INPUT RECORD REJECTED'.
+       300-EXIT.
+           EXIT.
+
+       400-WRITE-AUDIT-REC.
+           ACCEPT WS-CURRENT-DATETIME         FROM DATE YYYYMMDD.
+           MOVE WS-STRING                     TO AUD-ORIGINAL.
+           MOVE OUT-REVSTRING                 TO AUD-REVERSED.
+           STRING WS-CURRENT-DATETIME(1:4) '-'
+                  WS-CURRENT-DATETIME(5:2) '-'
+                  WS-CURRENT-DATETIME(7:2)
+               DELIMITED BY SIZE
+               INTO AUD-RUN-DATE
+           END-STRING.
+           ACCEPT AUD-RUN-TIME                FROM TIME.
+           MOVE WS-JOB-NAME                   TO AUD-JOB-NAME.
+           MOVE WS-PALINDROME-FLAG            TO AUD-PALINDROME-FLAG.
+           WRITE AUDIT-REC.
+       400-EXIT.
+           EXIT.
+
+       500-WRITE-INTERFACE-REC.
+           MOVE WS-STRING                     TO IFACE-ORIGINAL.
+           MOVE OUT-REVSTRING                 TO IFACE-REVERSED.
+           MOVE WS-PROGRAM                    TO IFACE-SOURCE-SYS.
+           MOVE WS-RUN-DATE                   TO IFACE-RUN-DATE.
+           WRITE IFACE-REC.
+       500-EXIT.
+           EXIT.
+
+       700-WRITE-HEADINGS.
+           ADD 1                              TO WS-PAGE-CNT.
+           MOVE SPACES                        TO RPT-LINE.
+           STRING 'STRPGM1 - STRING REVERSAL REPORT'
+                      DELIMITED BY SIZE
+                  '          PAGE ' DELIMITED BY SIZE
+                  WS-PAGE-CNT       DELIMITED BY SIZE
+               INTO RPT-LINE
+           END-STRING.
+           WRITE RPT-LINE AFTER ADVANCING PAGE.
+           MOVE SPACES                        TO RPT-LINE.
+           STRING 'RUN DATE: ' DELIMITED BY SIZE
+                  WS-RUN-DATE  DELIMITED BY SIZE
+               INTO RPT-LINE
+           END-STRING.
+           WRITE RPT-LINE AFTER ADVANCING 1 LINE.
+           MOVE SPACES                        TO RPT-LINE.
+           WRITE RPT-LINE AFTER ADVANCING 1 LINE.
+           MOVE 'ORIGINAL VALUE            REVERSED VALUE'
+                                               TO RPT-LINE.
+           WRITE RPT-LINE AFTER ADVANCING 1 LINE.
+           MOVE '------------------------  ------------------------'
+                                               TO RPT-LINE.
+           WRITE RPT-LINE AFTER ADVANCING 1 LINE.
+           MOVE ZERO                          TO WS-LINE-CNT.
+       700-EXIT.
+           EXIT.
+
+       900-CONTROL-TOTALS.
+           DISPLAY '----------------------------------------'.
+           DISPLAY 'STRPGM1 CONTROL TOTALS'.
+           DISPLAY 'RECORDS READ .......... ' WS-READ-CNT.
+           DISPLAY 'RECORDS REVERSED ...... ' WS-REVERSED-CNT.
+           DISPLAY 'RECORDS REJECTED ...... ' WS-REJECT-CNT.
+           DISPLAY 'PALINDROMES FOUND ..... ' WS-PALINDROME-CNT.
+           DISPLAY '----------------------------------------'.
+           MOVE SPACES                        TO RPT-LINE.
+           WRITE RPT-LINE AFTER ADVANCING 1 LINE.
+           MOVE 'STRPGM1 CONTROL TOTALS'        TO RPT-LINE.
+           WRITE RPT-LINE AFTER ADVANCING 1 LINE.
+           MOVE SPACES                        TO RPT-LINE.
+           STRING 'RECORDS READ .......... ' DELIMITED BY SIZE
+                  WS-READ-CNT                DELIMITED BY SIZE
+               INTO RPT-LINE
+           END-STRING.
+           WRITE RPT-LINE AFTER ADVANCING 1 LINE.
+           MOVE SPACES                        TO RPT-LINE.
+           STRING 'RECORDS REVERSED ...... ' DELIMITED BY SIZE
+                  WS-REVERSED-CNT            DELIMITED BY SIZE
+               INTO RPT-LINE
+           END-STRING.
+           WRITE RPT-LINE AFTER ADVANCING 1 LINE.
+           MOVE SPACES                        TO RPT-LINE.
+           STRING 'RECORDS REJECTED ...... ' DELIMITED BY SIZE
+                  WS-REJECT-CNT              DELIMITED BY SIZE
+               INTO RPT-LINE
+           END-STRING.
+           WRITE RPT-LINE AFTER ADVANCING 1 LINE.
+           MOVE SPACES                        TO RPT-LINE.
+           STRING 'PALINDROMES FOUND ..... ' DELIMITED BY SIZE
+                  WS-PALINDROME-CNT          DELIMITED BY SIZE
+               INTO RPT-LINE
+           END-STRING.
+           WRITE RPT-LINE AFTER ADVANCING 1 LINE.
+       900-EXIT.
+           EXIT.
