@@ -1,60 +1,211 @@
       *----------------------------------------------------------------*
       *          PROGRAM TO DISPLAY REVERSE OF ANY INPUT STRING        *
-      *----------------------------------------------------------------* 
+      *----------------------------------------------------------------*
        IDENTIFICATION DIVISION.
        PROGRAM-ID. STRPGM2.
        AUTHOR. z/OS Mainframer.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PARM-FILE        ASSIGN TO SYSIN
+                                    ORGANIZATION IS SEQUENTIAL.
+           SELECT EXCEPTION-FILE   ASSIGN TO EXCFILE
+                                    ORGANIZATION IS SEQUENTIAL
+                                    FILE STATUS IS WS-EXCFILE-STATUS.
+           SELECT AUDIT-FILE       ASSIGN TO AUDITLOG
+                                    ORGANIZATION IS SEQUENTIAL
+                                    FILE STATUS IS WS-AUDIT-STATUS.
+           SELECT REPORT-FILE      ASSIGN TO RPTFILE
+                                    ORGANIZATION IS LINE SEQUENTIAL.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  PARM-FILE
+           RECORD CONTAINS 42 CHARACTERS.
+       01  PARM-REC.
+           05  PARM-LENGTH              PIC 9(02).
+           05  PARM-STRING              PIC X(40).
+
+       FD  EXCEPTION-FILE
+           RECORD CONTAINS 42 CHARACTERS.
+       01  EXC-STRING-REC.
+           05  EXC-LENGTH               PIC 9(02).
+           05  EXC-STRING               PIC X(40).
+
+       FD  AUDIT-FILE
+           RECORD CONTAINS 106 CHARACTERS.
+       01  AUDIT-REC.
+           05  AUD-ORIGINAL             PIC X(40).
+           05  AUD-REVERSED             PIC X(40).
+           05  AUD-RUN-DATE             PIC X(10).
+           05  AUD-RUN-TIME             PIC X(08).
+           05  AUD-JOB-NAME             PIC X(08).
+
+       FD  REPORT-FILE.
+       01  RPT-LINE                     PIC X(90).
+
        WORKING-STORAGE SECTION.
        77  WS-PROGRAM              PIC X(08)   VALUE 'STRPGM2'.
        01  WS-STRING-DATA.
-           05  WS-STRING           PIC X(25)   VALUE 
-                                    '     z/OS Mainframer    '.
-           05  WS-REVSTRING        PIC X(25)   VALUE SPACES.
-       01  WS-MISC.
-           05  WS-LENGTH           PIC 9(2)    VALUE ZEROES.
-           05  WS-START            PIC 9(2)    VALUE ZEROES.
-           05  WS-END              PIC 9(2)    VALUE ZEROES.
-           05  WS-SUB1             PIC 9(2)    VALUE ZEROES.
-           05  WS-SUB2             PIC 9(2)    VALUE ZEROES.
+           05  WS-STRING-LEN       PIC 9(02)   VALUE 15.
+           05  WS-STRING           PIC X(40)   VALUE 'z/OS Mainframer'.
+           05  WS-REVSTRING        PIC X(40)   VALUE SPACES.
+       01  WS-FLAGS.
+           05  WS-PALINDROME-FLAG  PIC X(01)   VALUE 'N'.
+               88  WS-IS-PALINDROME             VALUE 'Y'.
+       01  WS-COUNTS.
+           05  WS-REJECT-CNT       PIC 9(5)    VALUE ZEROES.
+       01  WS-AUDIT-DATA.
+           05  WS-CURRENT-DATETIME PIC X(21)   VALUE SPACES.
+           05  WS-JOB-NAME         PIC X(08)   VALUE SPACES.
+           05  WS-AUDIT-STATUS     PIC X(02)   VALUE SPACES.
+           05  WS-EXCFILE-STATUS   PIC X(02)   VALUE SPACES.
+       01  WS-REPORT-DATA.
+           05  WS-RUN-DATE         PIC X(10)   VALUE SPACES.
+           05  WS-PAGE-CNT         PIC 9(3)    VALUE ZERO.
 
        PROCEDURE DIVISION.
            DISPLAY 'PROGRAM: ' WS-PROGRAM.
-           MOVE LENGTH OF WS-STRING          TO WS-LENGTH.
-           PERFORM 100-GET-START-POS         THRU 100-EXIT.
-           PERFORM 200-GET-END-POS           THRU 200-EXIT.
-           PERFORM 300-GET-REV-STRING        THRU 300-EXIT.
-           
-           DISPLAY 'WS-STRING: '       WS-STRING.
-           DISPLAY 'WS-REVSTRING: '    WS-REVSTRING.
+           PERFORM 050-READ-PARM-CARD        THRU 050-EXIT.
+           PERFORM 060-GET-JOB-NAME          THRU 060-EXIT.
+           PERFORM 065-GET-RUN-DATE          THRU 065-EXIT.
+           OPEN OUTPUT REPORT-FILE.
+           PERFORM 700-WRITE-HEADINGS        THRU 700-EXIT.
+           OPEN EXTEND AUDIT-FILE.
+           IF WS-AUDIT-STATUS = '35'
+               OPEN OUTPUT AUDIT-FILE
+           END-IF.
+           OPEN EXTEND EXCEPTION-FILE.
+           IF WS-EXCFILE-STATUS = '35'
+               OPEN OUTPUT EXCEPTION-FILE
+           END-IF.
+           IF WS-STRING = SPACES
+                   OR WS-STRING-LEN < 1
+                   OR WS-STRING-LEN > 40
+               PERFORM 500-REJECT-RECORD     THRU 500-EXIT
+           ELSE
+               CALL 'STRREVR' USING WS-STRING-LEN WS-STRING
+                   WS-REVSTRING
+               PERFORM 400-CHECK-PALINDROME  THRU 400-EXIT
+
+               DISPLAY 'WS-STRING: '       WS-STRING
+               DISPLAY 'WS-REVSTRING: '    WS-REVSTRING
+               IF WS-IS-PALINDROME
+                   DISPLAY 'PALINDROME: YES - ' WS-STRING
+               ELSE
+                   DISPLAY 'PALINDROME: NO'
+               END-IF
+               PERFORM 800-WRITE-DETAIL-LINE THRU 800-EXIT
+               PERFORM 600-WRITE-AUDIT-REC  THRU 600-EXIT
+           END-IF.
+           CLOSE REPORT-FILE.
+           CLOSE AUDIT-FILE.
+           CLOSE EXCEPTION-FILE.
 
            STOP RUN.
 
-       100-GET-START-POS.
-           PERFORM VARYING WS-SUB1 FROM 1 BY 1
-                   UNTIL WS-STRING(WS-SUB1:1) NOT = SPACE
-                   OR WS-SUB1 > WS-LENGTH
-           END-PERFORM.
-           MOVE WS-SUB1                       TO WS-START.
-       100-EXIT.
-           EXIT.
-
-       200-GET-END-POS.
-           PERFORM VARYING WS-SUB1 FROM WS-LENGTH BY -1
-                   UNTIL WS-STRING(WS-SUB1:1) NOT = SPACE
-                   OR WS-SUB1 = 0
-           END-PERFORM.
-           MOVE WS-SUB1                       TO WS-END.
-       200-EXIT.
-           EXIT.
-
-       300-GET-REV-STRING.
-           MOVE 1                            TO WS-SUB2.
-           PERFORM VARYING WS-SUB1 FROM WS-END BY -1
-                   UNTIL WS-SUB1 < WS-START
-               MOVE WS-STRING(WS-SUB1:1)     TO WS-REVSTRING(WS-SUB2:1) 
-               ADD 1                         TO WS-SUB2
-           END-PERFORM.
-       300-EXIT.
+       050-READ-PARM-CARD.
+           OPEN INPUT PARM-FILE.
+           READ PARM-FILE
+               AT END
+                   CONTINUE
+               NOT AT END
+                   IF PARM-STRING NOT = SPACES
+                       MOVE PARM-STRING      TO WS-STRING
+                       MOVE PARM-LENGTH      TO WS-STRING-LEN
+                   END-IF
+           END-READ.
+           CLOSE PARM-FILE.
+       050-EXIT.
+           EXIT.
+
+       060-GET-JOB-NAME.
+           ACCEPT WS-JOB-NAME FROM ENVIRONMENT 'JOB_NAME'.
+           IF WS-JOB-NAME = SPACES
+               MOVE WS-PROGRAM                TO WS-JOB-NAME
+           END-IF.
+       060-EXIT.
+           EXIT.
+
+       065-GET-RUN-DATE.
+           ACCEPT WS-CURRENT-DATETIME          FROM DATE YYYYMMDD.
+           STRING WS-CURRENT-DATETIME(1:4) '-'
+                  WS-CURRENT-DATETIME(5:2) '-'
+                  WS-CURRENT-DATETIME(7:2)
+               DELIMITED BY SIZE
+               INTO WS-RUN-DATE
+           END-STRING.
+       065-EXIT.
+           EXIT.
+
+       400-CHECK-PALINDROME.
+           MOVE 'N'                          TO WS-PALINDROME-FLAG.
+           IF WS-STRING(1:WS-STRING-LEN) = WS-REVSTRING(1:WS-STRING-LEN)
+               SET WS-IS-PALINDROME TO TRUE
+           END-IF.
+       400-EXIT.
+           EXIT.
+
+       500-REJECT-RECORD.
+           ADD 1                             TO WS-REJECT-CNT.
+           MOVE WS-STRING-LEN                TO EXC-LENGTH.
+           MOVE WS-STRING                    TO EXC-STRING.
+           WRITE EXC-STRING-REC.
+           DISPLAY 'EXCEPTION: BLANK INPUT RECORD REJECTED'.
+       500-EXIT.
+           EXIT.
+
+       700-WRITE-HEADINGS.
+           ADD 1                              TO WS-PAGE-CNT.
+           MOVE SPACES                        TO RPT-LINE.
+           STRING 'STRPGM2 - STRING REVERSAL REPORT'
+                      DELIMITED BY SIZE
+                  '          PAGE ' DELIMITED BY SIZE
+                  WS-PAGE-CNT       DELIMITED BY SIZE
+               INTO RPT-LINE
+           END-STRING.
+           WRITE RPT-LINE AFTER ADVANCING PAGE.
+           MOVE SPACES                        TO RPT-LINE.
+           STRING 'RUN DATE: ' DELIMITED BY SIZE
+                  WS-RUN-DATE  DELIMITED BY SIZE
+               INTO RPT-LINE
+           END-STRING.
+           WRITE RPT-LINE AFTER ADVANCING 1 LINE.
+           MOVE SPACES                        TO RPT-LINE.
+           WRITE RPT-LINE AFTER ADVANCING 1 LINE.
+           MOVE 'ORIGINAL VALUE            REVERSED VALUE'
+                                               TO RPT-LINE.
+           WRITE RPT-LINE AFTER ADVANCING 1 LINE.
+           MOVE '------------------------  ------------------------'
+                                               TO RPT-LINE.
+           WRITE RPT-LINE AFTER ADVANCING 1 LINE.
+       700-EXIT.
+           EXIT.
+
+       800-WRITE-DETAIL-LINE.
+           MOVE SPACES                       TO RPT-LINE.
+           STRING WS-STRING    DELIMITED BY SIZE
+                  '  '         DELIMITED BY SIZE
+                  WS-REVSTRING DELIMITED BY SIZE
+               INTO RPT-LINE
+           END-STRING.
+           WRITE RPT-LINE AFTER ADVANCING 1 LINE.
+       800-EXIT.
+           EXIT.
+
+       600-WRITE-AUDIT-REC.
+           ACCEPT WS-CURRENT-DATETIME         FROM DATE YYYYMMDD.
+           MOVE WS-STRING                     TO AUD-ORIGINAL.
+           MOVE WS-REVSTRING                  TO AUD-REVERSED.
+           STRING WS-CURRENT-DATETIME(1:4) '-'
+                  WS-CURRENT-DATETIME(5:2) '-'
+                  WS-CURRENT-DATETIME(7:2)
+               DELIMITED BY SIZE
+               INTO AUD-RUN-DATE
+           END-STRING.
+           ACCEPT AUD-RUN-TIME                FROM TIME.
+           MOVE WS-JOB-NAME                   TO AUD-JOB-NAME.
+           WRITE AUDIT-REC.
+       600-EXIT.
            EXIT.
