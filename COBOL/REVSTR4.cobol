@@ -0,0 +1,34 @@
+      *----------------------------------------------------------------*
+      *     CALLABLE SUBROUTINE TO TRIM AND REVERSE AN INPUT STRING    *
+      *----------------------------------------------------------------*
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. STRREVR.
+       AUTHOR. z/OS Mainframer.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       77  WS-PROGRAM              PIC X(08)   VALUE 'STRREVR'.
+       01  WS-MISC.
+           05  WS-SUB1             PIC 9(2)    VALUE ZEROES.
+           05  WS-SUB2             PIC 9(2)    VALUE ZEROES.
+
+       LINKAGE SECTION.
+       01  LS-LENGTH               PIC 9(2).
+       01  LS-STRING               PIC X(40).
+       01  LS-REVSTRING            PIC X(40).
+
+       PROCEDURE DIVISION USING LS-LENGTH LS-STRING LS-REVSTRING.
+       000-MAIN.
+           MOVE SPACES                       TO LS-REVSTRING.
+           PERFORM 300-GET-REV-STRING        THRU 300-EXIT.
+           GOBACK.
+
+       300-GET-REV-STRING.
+           MOVE 1                            TO WS-SUB2.
+           PERFORM VARYING WS-SUB1 FROM LS-LENGTH BY -1
+                   UNTIL WS-SUB1 < 1
+               MOVE LS-STRING(WS-SUB1:1)     TO LS-REVSTRING(WS-SUB2:1)
+               ADD 1                         TO WS-SUB2
+           END-PERFORM.
+       300-EXIT.
+           EXIT.
